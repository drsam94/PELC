@@ -0,0 +1,188 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.  EULER21PMNT.
+000030 AUTHOR.      R MITCHELL.
+000040 INSTALLATION. NUMERIC LIBRARY BATCH.
+000050 DATE-WRITTEN. 03/11/2026.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*  MODIFICATION HISTORY                                         *
+000090*  DATE        INIT  DESCRIPTION                                *
+000100*  03/11/2026  RM    ORIGINAL - MAINTAIN EULER21 SCAN-RANGE      *
+000110*                    PARAMETERS WITHOUT A HAND DATASET EDIT.     *
+000120*****************************************************************
+000130*****************************************************************
+000140*  DISPLAYS AND VALIDATES THE CURRENT EULER21 SCAN-RANGE         *
+000150*  PARAMETERS (LOWER BOUND, UPPER BOUND, STEP, RUN MODE,         *
+000160*  RESTART FLAG, CHECKPOINT INTERVAL) AND REWRITES PARMCRD,      *
+000170*  THE SAME PARAMETER CARD EULER21 READS AT 1000-INITIALIZE.     *
+000180*****************************************************************
+000190 ENVIRONMENT DIVISION.
+000200 CONFIGURATION SECTION.
+000210 SOURCE-COMPUTER.  IBM-370.
+000220 OBJECT-COMPUTER.  IBM-370.
+000230 INPUT-OUTPUT SECTION.
+000240 FILE-CONTROL.
+000250     SELECT PARMCRD  ASSIGN TO "PARMCRD"
+000260         ORGANIZATION LINE SEQUENTIAL
+000270         FILE STATUS  E21P-PARMCRD-STATUS.
+000280 DATA DIVISION.
+000290 FILE SECTION.
+000300 FD  PARMCRD.
+000310     COPY E21PARM.
+000320 WORKING-STORAGE SECTION.
+000330 01  E21P-PARMCRD-STATUS     PIC X(02)  VALUE "00".
+000340 01  E21P-SWITCHES.
+000350     05  E21P-VALID-SWITCH      PIC X(01)  VALUE "Y".
+000360         88  E21P-INPUT-VALID       VALUE "Y".
+000370         88  E21P-INPUT-INVALID     VALUE "N".
+000380     05  E21P-CONFIRM-SWITCH     PIC X(01)  VALUE "N".
+000390         88  E21P-CONFIRMED          VALUE "Y".
+000400*****************************************************************
+000410*  ACCEPT WORK FIELDS -- ONE ALPHANUMERIC FIELD PER PROMPT SO    *
+000420*  A NON-NUMERIC ENTRY CAN BE DETECTED AND REJECTED CLEANLY      *
+000430*****************************************************************
+000440 01  E21P-ANS-LOWER          PIC X(05)  VALUE SPACES.
+000450 01  E21P-ANS-UPPER          PIC X(05)  VALUE SPACES.
+000460 01  E21P-ANS-STEP           PIC X(05)  VALUE SPACES.
+000470 01  E21P-ANS-MODE           PIC X(01)  VALUE SPACES.
+000480 01  E21P-ANS-RESTART        PIC X(01)  VALUE SPACES.
+000490 01  E21P-ANS-CHKPT          PIC X(05)  VALUE SPACES.
+000500 01  E21P-ANS-CONFIRM        PIC X(01)  VALUE SPACES.
+000510 01  E21P-NEW-LOWER          PIC 9(05)  VALUE ZEROS.
+000520 01  E21P-NEW-UPPER          PIC 9(05)  VALUE ZEROS.
+000530 01  E21P-NEW-STEP           PIC 9(05)  VALUE ZEROS.
+000540 01  E21P-NEW-CHKPT          PIC 9(05)  VALUE ZEROS.
+000550 PROCEDURE DIVISION.
+000560*****************************************************************
+000570*  0000-MAINLINE                                                 *
+000580*****************************************************************
+000590 0000-MAINLINE.
+000600     PERFORM 1000-LOAD-CURRENT-PARMS THRU 1000-EXIT.
+000610     PERFORM 2000-DISPLAY-CURRENT     THRU 2000-EXIT.
+000620     PERFORM 3000-PROMPT-FOR-CHANGES  THRU 3000-EXIT.
+000630     IF E21P-CONFIRMED
+000640         PERFORM 4000-REWRITE-PARMCRD THRU 4000-EXIT
+000650         DISPLAY "EULER21PMNT: PARAMETERS SAVED"
+000660     ELSE
+000670         DISPLAY "EULER21PMNT: NO CHANGES SAVED"
+000680     END-IF.
+000690     STOP RUN.
+000700*****************************************************************
+000710*  1000-LOAD-CURRENT-PARMS -- READ THE EXISTING PARAMETER CARD   *
+000720*****************************************************************
+000730 1000-LOAD-CURRENT-PARMS.
+000740     OPEN INPUT PARMCRD.
+000750     IF E21P-PARMCRD-STATUS NOT EQUAL "00"
+000760         DISPLAY "EULER21PMNT: NO PARMCRD ON FILE, USING DEFAULTS"
+000770         MOVE SPACES TO E21-PARM-RECORD
+000780         MOVE 3     TO E21-PARM-LOWER-BOUND
+000790         MOVE 9999  TO E21-PARM-UPPER-BOUND
+000800         MOVE 1     TO E21-PARM-STEP
+000810         MOVE "B"   TO E21-PARM-RUN-MODE
+000820         MOVE "N"   TO E21-PARM-RESTART-FLAG
+000830         MOVE 100   TO E21-PARM-CHKPT-INTERVAL
+000840         GO TO 1000-EXIT
+000850     END-IF.
+000860     READ PARMCRD
+000870         AT END
+000880             DISPLAY "EULER21PMNT: PARMCRD EMPTY, USING DEFAULTS"
+000890             MOVE SPACES TO E21-PARM-RECORD
+000900             MOVE 3     TO E21-PARM-LOWER-BOUND
+000910             MOVE 9999  TO E21-PARM-UPPER-BOUND
+000920             MOVE 1     TO E21-PARM-STEP
+000930             MOVE "B"   TO E21-PARM-RUN-MODE
+000940             MOVE "N"   TO E21-PARM-RESTART-FLAG
+000950             MOVE 100   TO E21-PARM-CHKPT-INTERVAL
+000960     END-READ.
+000970     CLOSE PARMCRD.
+000980 1000-EXIT.
+000990     EXIT.
+001000*****************************************************************
+001010*  2000-DISPLAY-CURRENT -- SHOW THE CURRENT PARAMETER SETTINGS   *
+001020*****************************************************************
+001030 2000-DISPLAY-CURRENT.
+001040     DISPLAY "EULER21 SCAN-RANGE PARAMETERS - CURRENT VALUES".
+001050     DISPLAY "  LOWER BOUND ......: " E21-PARM-LOWER-BOUND.
+001060     DISPLAY "  UPPER BOUND ......: " E21-PARM-UPPER-BOUND.
+001070     DISPLAY "  STEP .............: " E21-PARM-STEP.
+001080     DISPLAY "  RUN MODE (A/C/B)..: " E21-PARM-RUN-MODE.
+001090     DISPLAY "  RESTART (Y/N).....: " E21-PARM-RESTART-FLAG.
+001100     DISPLAY "  CHECKPOINT EVERY..: " E21-PARM-CHKPT-INTERVAL.
+001110 2000-EXIT.
+001120     EXIT.
+001130*****************************************************************
+001140*  3000-PROMPT-FOR-CHANGES -- ACCEPT AND VALIDATE NEW VALUES     *
+001150*****************************************************************
+001160 3000-PROMPT-FOR-CHANGES.
+001170     DISPLAY "ENTER NEW LOWER BOUND (00003-99999): ".
+001180     ACCEPT E21P-ANS-LOWER.
+001190     DISPLAY "ENTER NEW UPPER BOUND (00003-99999): ".
+001200     ACCEPT E21P-ANS-UPPER.
+001210     DISPLAY "ENTER NEW STEP        (00001-99999): ".
+001220     ACCEPT E21P-ANS-STEP.
+001230     DISPLAY "ENTER NEW RUN MODE    (A/C/B)       : ".
+001240     ACCEPT E21P-ANS-MODE.
+001250     DISPLAY "RESTART FROM LAST CHECKPOINT (Y/N)  : ".
+001260     ACCEPT E21P-ANS-RESTART.
+001270     DISPLAY "CHECKPOINT EVERY N ROWS (00000-99999): ".
+001280     ACCEPT E21P-ANS-CHKPT.
+001290     MOVE "Y" TO E21P-VALID-SWITCH.
+001300     PERFORM 3100-VALIDATE-NEW-VALUES THRU 3100-EXIT.
+001310     IF E21P-INPUT-INVALID
+001320         DISPLAY "EULER21PMNT: INVALID ENTRY, NO CHANGES SAVED"
+001330         GO TO 3000-EXIT
+001340     END-IF.
+001350     DISPLAY "SAVE THESE VALUES (Y/N)             : ".
+001360     ACCEPT E21P-ANS-CONFIRM.
+001370     IF E21P-ANS-CONFIRM EQUAL "Y" OR E21P-ANS-CONFIRM EQUAL "y"
+001380         MOVE "Y" TO E21P-CONFIRM-SWITCH
+001390         MOVE E21P-NEW-LOWER TO E21-PARM-LOWER-BOUND
+001400         MOVE E21P-NEW-UPPER TO E21-PARM-UPPER-BOUND
+001410         MOVE E21P-NEW-STEP  TO E21-PARM-STEP
+001420         MOVE E21P-ANS-MODE  TO E21-PARM-RUN-MODE
+001430         MOVE E21P-ANS-RESTART TO E21-PARM-RESTART-FLAG
+001440         MOVE E21P-NEW-CHKPT TO E21-PARM-CHKPT-INTERVAL
+001450     END-IF.
+001460 3000-EXIT.
+001470     EXIT.
+001480*****************************************************************
+001490*  3100-VALIDATE-NEW-VALUES -- REJECT ANYTHING MALFORMED BEFORE  *
+001500*  IT CAN REACH PARMCRD                                          *
+001510*****************************************************************
+001520 3100-VALIDATE-NEW-VALUES.
+001530     IF E21P-ANS-LOWER NOT NUMERIC OR E21P-ANS-UPPER NOT NUMERIC
+001540        OR E21P-ANS-STEP NOT NUMERIC OR E21P-ANS-CHKPT NOT NUMERIC
+001550         MOVE "N" TO E21P-VALID-SWITCH
+001560         GO TO 3100-EXIT
+001570     END-IF.
+001580     MOVE E21P-ANS-LOWER TO E21P-NEW-LOWER.
+001590     MOVE E21P-ANS-UPPER TO E21P-NEW-UPPER.
+001600     MOVE E21P-ANS-STEP  TO E21P-NEW-STEP.
+001610     MOVE E21P-ANS-CHKPT TO E21P-NEW-CHKPT.
+001620     IF E21P-NEW-LOWER LESS THAN 1
+001630        OR E21P-NEW-UPPER LESS THAN E21P-NEW-LOWER
+001640        OR E21P-NEW-STEP  LESS THAN 1
+001650         MOVE "N" TO E21P-VALID-SWITCH
+001660         GO TO 3100-EXIT
+001670     END-IF.
+001680     IF E21P-ANS-MODE NOT EQUAL "A"
+001690        AND E21P-ANS-MODE NOT EQUAL "C"
+001700        AND E21P-ANS-MODE NOT EQUAL "B"
+001710         MOVE "N" TO E21P-VALID-SWITCH
+001720         GO TO 3100-EXIT
+001730     END-IF.
+001740     IF E21P-ANS-RESTART NOT EQUAL "Y"
+001750        AND E21P-ANS-RESTART NOT EQUAL "N"
+001760         MOVE "N" TO E21P-VALID-SWITCH
+001770     END-IF.
+001780 3100-EXIT.
+001790     EXIT.
+001800*****************************************************************
+001810*  4000-REWRITE-PARMCRD -- WRITE THE VALIDATED PARAMETER CARD    *
+001820*****************************************************************
+001830 4000-REWRITE-PARMCRD.
+001840     OPEN OUTPUT PARMCRD.
+001850     WRITE E21-PARM-RECORD.
+001860     CLOSE PARMCRD.
+001870 4000-EXIT.
+001880     EXIT.
