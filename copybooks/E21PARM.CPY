@@ -0,0 +1,18 @@
+000010*****************************************************************
+000020*  E21PARM.CPY                                                  *
+000030*  Parameter card layout for the Euler21 amicable-number scan.  *
+000040*  Read by EULER21 at start of run.                             *
+000050*****************************************************************
+000060 01  E21-PARM-RECORD.
+000070     05  E21-PARM-LOWER-BOUND       PIC 9(05).
+000080     05  E21-PARM-UPPER-BOUND       PIC 9(05).
+000090     05  E21-PARM-STEP              PIC 9(05).
+000100     05  E21-PARM-RUN-MODE          PIC X(01).
+000110         88  E21-MODE-AMICABLE-ONLY     VALUE "A".
+000120         88  E21-MODE-CLASSIFY-ONLY     VALUE "C".
+000130         88  E21-MODE-BOTH               VALUE "B".
+000140     05  E21-PARM-RESTART-FLAG      PIC X(01).
+000150         88  E21-RESTART-REQUESTED      VALUE "Y".
+000160         88  E21-RESTART-NOT-REQUESTED  VALUE "N".
+000170     05  E21-PARM-CHKPT-INTERVAL    PIC 9(05).
+000180     05  FILLER                     PIC X(32).
