@@ -0,0 +1,13 @@
+000010*****************************************************************
+000020*  E21PAIR.CPY                                                  *
+000030*  Amicable-pair lookup record.  Keyed by the smaller of the    *
+000040*  two partnered numbers so other jobs in the numeric-library   *
+000050*  regression suite can probe "is this number amicable"         *
+000060*  without linking against EULER21's logic.                     *
+000070*****************************************************************
+000080 01  E21-PAIR-RECORD.
+000090     05  E21-PAIR-KEY               PIC 9(05).
+000100     05  E21-PAIR-PARTNER           PIC 9(05).
+000110     05  E21-PAIR-KEY-SUM           PIC 9(09).
+000120     05  E21-PAIR-PARTNER-SUM       PIC 9(09).
+000130     05  FILLER                     PIC X(52).
