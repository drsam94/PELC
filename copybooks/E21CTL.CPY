@@ -0,0 +1,13 @@
+000010*****************************************************************
+000020*  E21CTL.CPY                                                   *
+000030*  Expected control-total record, keyed by the scan range the   *
+000040*  total applies to.  EULER21 reads this after the main scan     *
+000050*  completes and flags a mismatch against the derived ANS.      *
+000060*****************************************************************
+000070 01  E21-CTL-RECORD.
+000080     05  E21-CTL-KEY.
+000090         10  E21-CTL-LOWER          PIC 9(05).
+000100         10  E21-CTL-UPPER          PIC 9(05).
+000110         10  E21-CTL-STEP           PIC 9(05).
+000120     05  E21-CTL-EXPECTED-ANS       PIC S9(09).
+000130     05  FILLER                     PIC X(56).
