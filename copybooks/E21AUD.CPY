@@ -0,0 +1,18 @@
+000010*****************************************************************
+000020*  E21AUD.CPY                                                   *
+000030*  Audit-trail record appended once per EULER21 run, so a       *
+000040*  change in ANS across nightly runs can be traced back to the  *
+000050*  run (and range) that produced it.                            *
+000060*****************************************************************
+000070 01  E21-AUDIT-RECORD.
+000080     05  E21-AUDIT-TIMESTAMP        PIC X(26).
+000090     05  E21-AUDIT-LOWER-BOUND      PIC 9(05).
+000100     05  E21-AUDIT-UPPER-BOUND      PIC 9(05).
+000110     05  E21-AUDIT-STEP             PIC 9(05).
+000120     05  E21-AUDIT-ITER-COUNT       PIC 9(09).
+000130     05  E21-AUDIT-FINAL-ANS        PIC S9(09).
+000140     05  E21-AUDIT-RECON-STATUS     PIC X(01).
+000150         88  E21-AUDIT-RECON-MATCH      VALUE "Y".
+000160         88  E21-AUDIT-RECON-MISMATCH   VALUE "N".
+000170         88  E21-AUDIT-RECON-UNKNOWN    VALUE "U".
+000180     05  FILLER                     PIC X(15).
