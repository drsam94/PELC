@@ -0,0 +1,13 @@
+000010*****************************************************************
+000020*  E21CHKP.CPY                                                  *
+000030*  Checkpoint log record for the Euler21 amicable-number scan. *
+000040*  EULER21 appends one record every N iterations; on restart   *
+000050*  the file is read forward and the last record read is used   *
+000060*  to resume the scan.                                         *
+000070*****************************************************************
+000080 01  E21-CHKPT-RECORD.
+000090     05  E21-CHKPT-TIMESTAMP        PIC X(26).
+000100     05  E21-CHKPT-LAST-NUMBER      PIC 9(05).
+000110     05  E21-CHKPT-RUNNING-ANS      PIC S9(09).
+000120     05  E21-CHKPT-ITER-COUNT       PIC 9(09).
+000130     05  FILLER                     PIC X(21).
