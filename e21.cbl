@@ -1,54 +1,765 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.  Euler21.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  LoopCount          PIC S99999 VALUE ZEROS.
-       01  LoopCount2         PIC S99999 VALUE ZEROS.
-       01  Result             PIC S99999 VALUE ZEROS.
-       01  Temp               PIC S99999 VALUE ZEROS.
-       01  Temp2              PIC S99999 VALUE ZEROS.
-       01  X                  PIC S99999 VALUE ZEROS.
-       01  SQRX               PIC S99999 VALUE ZEROS.
-       01  ANS                PIC S99999 VALUE ZEROS.
-
-       PROCEDURE DIVISION.
-       Begin.
-       PERFORM mainLoopBody WITH TEST AFTER
-       VARYING LoopCount2 From 3 By 1
-       UNTIL LoopCount2 Equal 9999.
-       DISPLAY ANS.
-       STOP RUN.
-
-       sumOfDivisors.
-       SUBTRACT Result FROM Result.
-       ADD 1 TO Result.
-       COMPUTE SQRX = FUNCTION SQRT (X).
-       MULTIPLY SQRX BY SQRX GIVING Temp.
-       IF Temp EQUAL X THEN
-       ADD SQRX TO Result
-       END-IF.
-       SUBTRACT 2 FROM SQRX.
-       PERFORM LoopBody WITH TEST AFTER
-       VARYING LoopCount FROM 2 BY 1
-       UNTIL LoopCount GREATER THAN SQRX.
-       LoopBody.
-       COMPUTE Temp = FUNCTION MOD (X LoopCount).
-       IF Temp EQUAL ZERO THEN
-       ADD LoopCount to Result
-       DIVIDE X By LoopCount GIVING TEMP
-       ADD Temp to Result
-       END-IF.
-
-       mainLoopBody.
-       COMPUTE X = LoopCount2.
-       PERFORM sumOfDivisors.
-       COMPUTE Temp2 = Result.
-       COMPUTE X = Temp2.
-       PERFORM sumOfDivisors.
-       IF LoopCount2 NOT EQUAL Temp2 THEN
-       IF LoopCount2 EQUAL Result THEN
-       ADD LoopCount2 to ANS
-       END-IF
-       END-IF.
-
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.  EULER21.
+000030 AUTHOR.      R MITCHELL.
+000040 INSTALLATION. NUMERIC LIBRARY BATCH.
+000050 DATE-WRITTEN. 01/15/1998.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*  MODIFICATION HISTORY                                         *
+000090*  DATE        INIT  DESCRIPTION                                *
+000100*  01/15/1998  RM    ORIGINAL AMICABLE-NUMBER SCAN (EULER 21).   *
+000110*  03/04/2026  RM    DETAIL REPORT OF EACH AMICABLE MATCH.       *
+000120*  03/11/2026  RM    PARAMETER CARD DRIVES SCAN RANGE AND STEP.  *
+000130*  03/18/2026  RM    CHECKPOINT/RESTART FOR LONG RUNS.           *
+000140*  03/25/2026  RM    SIGMA TABLE REPLACES REPEAT DIVISOR SEARCH. *
+000150*  04/01/2026  RM    KEYED PAIRFIL OUTPUT FOR LOOKUP BY OTHER    *
+000160*                    JOBS.                                      *
+000170*  04/08/2026  RM    RECONCILE ANS AGAINST AN EXPECTED CONTROL   *
+000180*                    TOTAL CARD.                                *
+000190*  04/15/2026  RM    RUN-MODE SWITCH ADDS ABUNDANT/DEFICIENT/    *
+000200*                    PERFECT CLASSIFICATION ALONGSIDE AMICABLE   *
+000210*                    DETECTION.                                 *
+000220*  04/22/2026  RM    AUDIT TRAIL RECORD APPENDED EACH RUN.       *
+000230*  04/29/2026  RM    CSV EXTRACT OF AMICABLE PAIRS FOR SPREAD-   *
+000240*                    SHEET RECONCILIATION.                      *
+000250*****************************************************************
+000260
+000270 ENVIRONMENT DIVISION.
+000280 CONFIGURATION SECTION.
+000290 SOURCE-COMPUTER.  IBM-370.
+000300 OBJECT-COMPUTER.  IBM-370.
+000310
+000320 INPUT-OUTPUT SECTION.
+000330 FILE-CONTROL.
+000340     SELECT PARMCRD  ASSIGN TO "PARMCRD"
+000350         ORGANIZATION LINE SEQUENTIAL
+000360         FILE STATUS  E21-PARMCRD-STATUS.
+000370
+000380     SELECT CHKPNT   ASSIGN TO "CHKPNT"
+000390         ORGANIZATION LINE SEQUENTIAL
+000400         FILE STATUS  E21-CHKPNT-STATUS.
+000410
+000420     SELECT DETRPT   ASSIGN TO "DETRPT"
+000430         ORGANIZATION LINE SEQUENTIAL
+000440         FILE STATUS  E21-DETRPT-STATUS.
+000450
+000460     SELECT PAIRFIL  ASSIGN TO "PAIRFIL"
+000470         ORGANIZATION INDEXED
+000480         ACCESS MODE  SEQUENTIAL
+000490         RECORD KEY   E21-PAIR-KEY
+000500         FILE STATUS  E21-PAIRFIL-STATUS.
+000510
+000520     SELECT CTLCARD  ASSIGN TO "CTLCARD"
+000530         ORGANIZATION LINE SEQUENTIAL
+000540         FILE STATUS  E21-CTLCARD-STATUS.
+000550
+000560     SELECT CLASFRPT ASSIGN TO "CLASFRPT"
+000570         ORGANIZATION LINE SEQUENTIAL
+000580         FILE STATUS  E21-CLASFRPT-STATUS.
+000590
+000600     SELECT AUDTLOG  ASSIGN TO "AUDTLOG"
+000610         ORGANIZATION LINE SEQUENTIAL
+000620         FILE STATUS  E21-AUDTLOG-STATUS.
+000630
+000640     SELECT CSVOUT   ASSIGN TO "CSVOUT"
+000650         ORGANIZATION LINE SEQUENTIAL
+000660         FILE STATUS  E21-CSVOUT-STATUS.
+000670
+000680 DATA DIVISION.
+000690 FILE SECTION.
+000700 FD  PARMCRD.
+000710     COPY E21PARM.
+000720
+000730 FD  CHKPNT.
+000740     COPY E21CHKP.
+000750
+000760 FD  DETRPT.
+000770 01  E21-DETRPT-RECORD          PIC X(132).
+000780
+000790 FD  PAIRFIL.
+000800     COPY E21PAIR.
+000810
+000820 FD  CTLCARD.
+000830     COPY E21CTL.
+000840
+000850 FD  CLASFRPT.
+000860 01  E21-CLASFRPT-RECORD        PIC X(132).
+000870
+000880 FD  AUDTLOG.
+000890     COPY E21AUD.
+000900
+000910 FD  CSVOUT.
+000920 01  E21-CSVOUT-RECORD          PIC X(80).
+000930
+000940 WORKING-STORAGE SECTION.
+000950*****************************************************************
+000960*  ORIGINAL EULER-21 WORKING FIELDS                             *
+000970*****************************************************************
+000980 01  LOOPCOUNT2             PIC S9(05)     VALUE ZEROS.
+000990 01  RESULT                 PIC S9(09)     VALUE ZEROS.
+001000 01  TEMP2                  PIC S9(09)     VALUE ZEROS.
+001010 01  ANS                    PIC S9(09)     VALUE ZEROS.
+001020
+001030*****************************************************************
+001040*  PRECOMPUTED DIVISOR-SUM (SIGMA) TABLE                        *
+001050*****************************************************************
+001060 01  E21-SIGMA-TABLE.
+001070     05  E21-SIGMA-ENTRY OCCURS 99999 TIMES
+001080                             PIC S9(09) COMP.
+001090
+001100*****************************************************************
+001110*  DIVISOR-SUM CALCULATION WORK FIELDS (SIEVE AND FALLBACK)      *
+001120*****************************************************************
+001130 01  E21-CALC-FIELDS.
+001140     05  E21-CALC-X             PIC S9(09)  COMP.
+001150     05  E21-CALC-RESULT        PIC S9(09)  COMP.
+001160     05  E21-CALC-SQRX          PIC S9(05)  COMP.
+001170     05  E21-CALC-TEMP          PIC S9(09)  COMP.
+001180     05  E21-CALC-LOOPCNT       PIC S9(05)  COMP.
+001190
+001200*****************************************************************
+001210*  SIGMA TABLE LOOKUP WORK FIELDS                                *
+001220*****************************************************************
+001230 01  E21-LOOKUP-FIELDS.
+001240     05  E21-LOOKUP-X           PIC S9(09)  COMP.
+001250     05  E21-LOOKUP-RESULT      PIC S9(09)  COMP.
+001260
+001270*****************************************************************
+001280*  SCAN CONTROL WORK FIELDS                                     *
+001290*****************************************************************
+001300 01  E21-SCAN-FIELDS.
+001310     05  E21-SIEVE-X            PIC S9(05)  COMP.
+001320     05  E21-RESUME-START       PIC S9(07)  COMP.
+001330     05  E21-SCAN-CTR           PIC S9(07)  COMP.
+001340     05  E21-ITER-COUNT         PIC 9(09)   COMP.
+001350
+001360*****************************************************************
+001370*  SWITCHES                                                      *
+001380*****************************************************************
+001390 01  E21-EOF-SWITCH          PIC X(01)  VALUE "N".
+001400     88  E21-AT-EOF                VALUE "Y".
+001410     88  E21-NOT-AT-EOF            VALUE "N".
+001420
+001430 01  E21-RECON-RESULT        PIC X(01)  VALUE SPACES.
+001440     88  E21-RECON-MATCH           VALUE "M".
+001450     88  E21-RECON-MISMATCH        VALUE "X".
+001460     88  E21-RECON-NOT-FOUND       VALUE "N".
+001470
+001480*****************************************************************
+001490*  FILE STATUS FIELDS                                            *
+001500*****************************************************************
+001510 01  E21-FILE-STATUSES.
+001520     05  E21-PARMCRD-STATUS     PIC X(02)  VALUE "00".
+001530     05  E21-CHKPNT-STATUS      PIC X(02)  VALUE "00".
+001540     05  E21-PAIRFIL-STATUS     PIC X(02)  VALUE "00".
+001550     05  E21-CTLCARD-STATUS     PIC X(02)  VALUE "00".
+001560     05  E21-AUDTLOG-STATUS     PIC X(02)  VALUE "00".
+001570     05  E21-DETRPT-STATUS      PIC X(02)  VALUE "00".
+001580     05  E21-CLASFRPT-STATUS    PIC X(02)  VALUE "00".
+001590     05  E21-CSVOUT-STATUS      PIC X(02)  VALUE "00".
+001600
+001610*****************************************************************
+001620*  CHECKPOINT RESTART WORK FIELDS                                *
+001630*****************************************************************
+001640 01  E21-LAST-CHKPT-NUMBER   PIC 9(05)  VALUE ZEROS.
+001650 01  E21-LAST-CHKPT-ANS      PIC S9(09) VALUE ZEROS.
+001660 01  E21-LAST-CHKPT-ITERS    PIC 9(09)  VALUE ZEROS.
+001670
+001680*****************************************************************
+001690*  RUN TIMESTAMP WORK FIELDS                                     *
+001700*****************************************************************
+001710 01  E21-SYSTEM-DATE-TIME    PIC X(21).
+001720 01  E21-RUN-TIMESTAMP       PIC X(26)  VALUE SPACES.
+001730
+001740*****************************************************************
+001750*  REPORT LINE-BUILDING FIELDS                                  *
+001760*****************************************************************
+001770 01  E21-DETAIL-LINE         PIC X(132) VALUE SPACES.
+001780
+001790 01  E21-EDIT-FIELDS.
+001800     05  E21-ED-NUM1            PIC ZZZZ9.
+001810     05  E21-ED-NUM2            PIC ZZZZ9.
+001820     05  E21-ED-SUM1            PIC ZZZZZZZZ9.
+001830     05  E21-ED-SUM2            PIC ZZZZZZZZ9.
+001840     05  E21-ED-SUBTOT          PIC ZZZZZZZZ9.
+001850     05  E21-ED-CLASS-NUM       PIC ZZZZ9.
+001860     05  E21-ED-CLASS-SUM       PIC ZZZZZZZZ9.
+001870
+001880*****************************************************************
+001890*  CLASSIFICATION WORK FIELDS                                   *
+001900*****************************************************************
+001910 01  E21-CLASS-NAME          PIC X(09)  VALUE SPACES.
+001920 01  E21-CLASS-LINE          PIC X(132) VALUE SPACES.
+001930
+001940*****************************************************************
+001950*  CSV EXTRACT WORK FIELDS                                      *
+001960*****************************************************************
+001970 01  E21-RUN-DATE-CSV         PIC X(10)  VALUE SPACES.
+001980 01  E21-CSV-LINE             PIC X(80)  VALUE SPACES.
+001990
+002000 01  E21-CSV-EDIT-FIELDS.
+002010     05  E21-CSV-NUM1            PIC 9(05).
+002020     05  E21-CSV-NUM2            PIC 9(05).
+002030     05  E21-CSV-DIVSUM          PIC 9(09).
+002040
+002050 PROCEDURE DIVISION.
+002060*****************************************************************
+002070*  0000-MAINLINE                                                 *
+002080*****************************************************************
+002090 0000-MAINLINE.
+002100     PERFORM 1000-INITIALIZE        THRU 1000-EXIT.
+002110     PERFORM 2000-BUILD-SIGMA-TABLE THRU 2000-EXIT.
+002120     PERFORM 3000-MAIN-PROCESS      THRU 3000-EXIT.
+002130     PERFORM 4000-RECONCILE         THRU 4000-EXIT.
+002140     PERFORM 5000-WRITE-AUDIT       THRU 5000-EXIT.
+002150     PERFORM 6000-TERMINATE         THRU 6000-EXIT.
+002160     STOP RUN.
+002170
+002180*****************************************************************
+002190*  1000-INITIALIZE -- READ PARAMETER CARD, OPEN WORK FILES       *
+002200*****************************************************************
+002210 1000-INITIALIZE.
+002220     MOVE FUNCTION CURRENT-DATE TO E21-SYSTEM-DATE-TIME.
+002230     STRING E21-SYSTEM-DATE-TIME (1:4)  "-"
+002240            E21-SYSTEM-DATE-TIME (5:2)  "-"
+002250            E21-SYSTEM-DATE-TIME (7:2)  " "
+002260            E21-SYSTEM-DATE-TIME (9:2)  ":"
+002270            E21-SYSTEM-DATE-TIME (11:2) ":"
+002280            E21-SYSTEM-DATE-TIME (13:2)
+002290            DELIMITED BY SIZE INTO E21-RUN-TIMESTAMP
+002300     END-STRING.
+002310     MOVE E21-RUN-TIMESTAMP (1:10) TO E21-RUN-DATE-CSV.
+002320
+002330     OPEN INPUT PARMCRD.
+002340     IF E21-PARMCRD-STATUS NOT EQUAL "00"
+002350         DISPLAY "EULER21: UNABLE TO OPEN PARMCRD, STATUS="
+002360                 E21-PARMCRD-STATUS
+002370         MOVE 8 TO RETURN-CODE
+002380         GO TO 1000-EXIT-ERROR
+002390     END-IF.
+002400     READ PARMCRD
+002410         AT END
+002420             DISPLAY "EULER21: PARMCRD CONTAINS NO PARAMETER CARD"
+002430             MOVE 8 TO RETURN-CODE
+002440             GO TO 1000-EXIT-ERROR
+002450     END-READ.
+002460     CLOSE PARMCRD.
+002470
+002480     IF E21-PARM-STEP EQUAL ZERO
+002490         MOVE 1 TO E21-PARM-STEP
+002500     END-IF.
+002540     IF E21-PARM-RUN-MODE EQUAL SPACE
+002550         MOVE "B" TO E21-PARM-RUN-MODE
+002560     END-IF.
+002570
+002580     IF E21-PARM-LOWER-BOUND LESS THAN 1
+002590        OR E21-PARM-UPPER-BOUND LESS THAN E21-PARM-LOWER-BOUND
+002600         DISPLAY "EULER21: INVALID SCAN RANGE ON PARMCRD, LOWER="
+002610                 E21-PARM-LOWER-BOUND
+002620                 " UPPER=" E21-PARM-UPPER-BOUND
+002630         MOVE 8 TO RETURN-CODE
+002640         GO TO 1000-EXIT-ERROR
+002650     END-IF.
+002660
+002670     MOVE ZEROS TO ANS.
+002680     MOVE ZEROS TO E21-ITER-COUNT.
+002690
+002700     IF E21-RESTART-REQUESTED
+002710         PERFORM 1100-READ-CHECKPOINT THRU 1100-EXIT
+002720     ELSE
+002730         MOVE E21-PARM-LOWER-BOUND TO E21-RESUME-START
+002740     END-IF.
+002750
+002760     IF E21-RESTART-REQUESTED
+002770         OPEN EXTEND DETRPT
+002780         IF E21-DETRPT-STATUS NOT EQUAL "00"
+002790             OPEN OUTPUT DETRPT
+002800             MOVE "AMICABLE PAIR DETAIL REPORT"
+002810                 TO E21-DETRPT-RECORD
+002820             WRITE E21-DETRPT-RECORD
+002830         END-IF
+002840     ELSE
+002850         OPEN OUTPUT DETRPT
+002860         MOVE "AMICABLE PAIR DETAIL REPORT"
+002870             TO E21-DETRPT-RECORD
+002880         WRITE E21-DETRPT-RECORD
+002890     END-IF.
+002900     IF E21-DETRPT-STATUS NOT EQUAL "00"
+002910         DISPLAY "EULER21: UNABLE TO OPEN DETRPT, STATUS="
+002920                 E21-DETRPT-STATUS
+002930         MOVE 8 TO RETURN-CODE
+002940         GO TO 1000-EXIT-ERROR
+002950     END-IF.
+002960
+002970     IF E21-RESTART-REQUESTED
+002980         OPEN EXTEND CLASFRPT
+002990         IF E21-CLASFRPT-STATUS NOT EQUAL "00"
+003000             OPEN OUTPUT CLASFRPT
+003010             MOVE "ABUNDANT/DEFICIENT/PERFECT CLASSIFICATION"
+003020                 TO E21-CLASFRPT-RECORD
+003030             WRITE E21-CLASFRPT-RECORD
+003040         END-IF
+003050     ELSE
+003060         OPEN OUTPUT CLASFRPT
+003070         MOVE "ABUNDANT/DEFICIENT/PERFECT CLASSIFICATION"
+003080             TO E21-CLASFRPT-RECORD
+003090         WRITE E21-CLASFRPT-RECORD
+003100     END-IF.
+003110     IF E21-CLASFRPT-STATUS NOT EQUAL "00"
+003120         DISPLAY "EULER21: UNABLE TO OPEN CLASFRPT, STATUS="
+003130                 E21-CLASFRPT-STATUS
+003140         MOVE 8 TO RETURN-CODE
+003150         GO TO 1000-EXIT-ERROR
+003160     END-IF.
+003170
+003180     IF E21-RESTART-REQUESTED
+003190         OPEN EXTEND CSVOUT
+003200         IF E21-CSVOUT-STATUS NOT EQUAL "00"
+003210             OPEN OUTPUT CSVOUT
+003220             MOVE "MEMBER1,MEMBER2,DIVISOR-SUM,RUN-DATE"
+003230                 TO E21-CSVOUT-RECORD
+003240             WRITE E21-CSVOUT-RECORD
+003250         END-IF
+003260     ELSE
+003270         OPEN OUTPUT CSVOUT
+003280         MOVE "MEMBER1,MEMBER2,DIVISOR-SUM,RUN-DATE"
+003290             TO E21-CSVOUT-RECORD
+003300         WRITE E21-CSVOUT-RECORD
+003310     END-IF.
+003320     IF E21-CSVOUT-STATUS NOT EQUAL "00"
+003330         DISPLAY "EULER21: UNABLE TO OPEN CSVOUT, STATUS="
+003340                 E21-CSVOUT-STATUS
+003350         MOVE 8 TO RETURN-CODE
+003360         GO TO 1000-EXIT-ERROR
+003370     END-IF.
+003380
+003390     OPEN EXTEND CHKPNT.
+003400     IF E21-CHKPNT-STATUS NOT EQUAL "00"
+003410         OPEN OUTPUT CHKPNT
+003420     END-IF.
+003422     IF E21-CHKPNT-STATUS NOT EQUAL "00"
+003424         DISPLAY "EULER21: UNABLE TO OPEN CHKPNT, STATUS="
+003426                 E21-CHKPNT-STATUS
+003428         MOVE 8 TO RETURN-CODE
+003429         GO TO 1000-EXIT-ERROR
+003430     END-IF.
+003440
+003450     OPEN EXTEND AUDTLOG.
+003460     IF E21-AUDTLOG-STATUS NOT EQUAL "00"
+003470         OPEN OUTPUT AUDTLOG
+003480     END-IF.
+003482     IF E21-AUDTLOG-STATUS NOT EQUAL "00"
+003484         DISPLAY "EULER21: UNABLE TO OPEN AUDTLOG, STATUS="
+003486                 E21-AUDTLOG-STATUS
+003488         MOVE 8 TO RETURN-CODE
+003489         GO TO 1000-EXIT-ERROR
+003490     END-IF.
+003495
+003490     IF E21-RESTART-REQUESTED
+003500         OPEN I-O PAIRFIL
+003510         IF E21-PAIRFIL-STATUS NOT EQUAL "00"
+003520             OPEN OUTPUT PAIRFIL
+003530         END-IF
+003540     ELSE
+003550         OPEN OUTPUT PAIRFIL
+003560     END-IF.
+003570     IF E21-PAIRFIL-STATUS NOT EQUAL "00"
+003580         DISPLAY "EULER21: UNABLE TO OPEN PAIRFIL, STATUS="
+003590                 E21-PAIRFIL-STATUS
+003600         MOVE 8 TO RETURN-CODE
+003610         GO TO 1000-EXIT-ERROR
+003620     END-IF.
+003630     GO TO 1000-EXIT.
+003640
+003650 1000-EXIT-ERROR.
+003660     STOP RUN.
+003670
+003680 1000-EXIT.
+003690     EXIT.
+003700
+003710*****************************************************************
+003720*  1100-READ-CHECKPOINT -- RESTART FROM LAST SAVED POSITION      *
+003730*****************************************************************
+003740 1100-READ-CHECKPOINT.
+003750     OPEN INPUT CHKPNT.
+003760     IF E21-CHKPNT-STATUS NOT EQUAL "00"
+003770         DISPLAY "EULER21: NO CHECKPOINT FILE, STARTING COLD"
+003780         MOVE E21-PARM-LOWER-BOUND TO E21-RESUME-START
+003790         GO TO 1100-EXIT
+003800     END-IF.
+003810
+003820     MOVE "N" TO E21-EOF-SWITCH.
+003830     MOVE ZEROS TO E21-LAST-CHKPT-NUMBER.
+003840     PERFORM 1110-READ-ONE-CHECKPOINT THRU 1110-EXIT
+003850         UNTIL E21-AT-EOF.
+003860     CLOSE CHKPNT.
+003870
+003880     IF E21-LAST-CHKPT-NUMBER EQUAL ZERO
+003890         MOVE E21-PARM-LOWER-BOUND TO E21-RESUME-START
+003900     ELSE
+003910         COMPUTE E21-RESUME-START =
+003920             E21-LAST-CHKPT-NUMBER + E21-PARM-STEP
+003930         MOVE E21-LAST-CHKPT-ANS   TO ANS
+003940         MOVE E21-LAST-CHKPT-ITERS TO E21-ITER-COUNT
+003950         DISPLAY "EULER21: RESTARTING AFTER "
+003960                 E21-LAST-CHKPT-NUMBER
+003970     END-IF.
+003980
+003990 1100-EXIT.
+004000     EXIT.
+004010
+004020 1110-READ-ONE-CHECKPOINT.
+004030     READ CHKPNT
+004040         AT END
+004050             MOVE "Y" TO E21-EOF-SWITCH
+004060         NOT AT END
+004070             MOVE E21-CHKPT-LAST-NUMBER TO E21-LAST-CHKPT-NUMBER
+004080             MOVE E21-CHKPT-RUNNING-ANS TO E21-LAST-CHKPT-ANS
+004090             MOVE E21-CHKPT-ITER-COUNT  TO E21-LAST-CHKPT-ITERS
+004100     END-READ.
+004110 1110-EXIT.
+004120     EXIT.
+004130
+004140*****************************************************************
+004150*  2000-BUILD-SIGMA-TABLE -- ONE-TIME SIEVE OVER THE FULL RANGE. *
+004160*  FOR EACH DIVISOR D FROM 1 TO THE UPPER BOUND, D IS ADDED TO   *
+004170*  THE SIGMA ENTRY OF EVERY MULTIPLE OF D GREATER THAN D ITSELF  *
+004180*  (2D, 3D, ...), WHICH ACCUMULATES THE PROPER (ALIQUOT) DIVISOR *
+004190*  SUM OF EVERY VALUE IN THE RANGE IN O(N LOG N) TIME RATHER     *
+004200*  THAN CALLING THE TRIAL-DIVISION ROUTINE ONCE PER VALUE.       *
+004210*****************************************************************
+004220 2000-BUILD-SIGMA-TABLE.
+004230     PERFORM 2050-CLEAR-SIGMA-ENTRY THRU 2050-EXIT
+004240         VARYING E21-SIEVE-X FROM 1 BY 1
+004250         UNTIL E21-SIEVE-X GREATER THAN E21-PARM-UPPER-BOUND.
+004260     PERFORM 2100-SIEVE-ONE-DIVISOR THRU 2100-EXIT
+004270         VARYING E21-CALC-LOOPCNT FROM 1 BY 1
+004280         UNTIL E21-CALC-LOOPCNT GREATER THAN E21-PARM-UPPER-BOUND.
+004290 2000-EXIT.
+004300     EXIT.
+004310
+004320 2050-CLEAR-SIGMA-ENTRY.
+004330     MOVE ZERO TO E21-SIGMA-ENTRY (E21-SIEVE-X).
+004340 2050-EXIT.
+004350     EXIT.
+004360
+004370 2100-SIEVE-ONE-DIVISOR.
+004380     COMPUTE E21-CALC-TEMP = E21-CALC-LOOPCNT + E21-CALC-LOOPCNT.
+004390     PERFORM 2110-ADD-DIVISOR-TO-MULTIPLES THRU 2110-EXIT
+004400         VARYING E21-SIEVE-X FROM E21-CALC-TEMP
+004410             BY E21-CALC-LOOPCNT
+004420         UNTIL E21-SIEVE-X GREATER THAN E21-PARM-UPPER-BOUND.
+004430 2100-EXIT.
+004440     EXIT.
+004450
+004460 2110-ADD-DIVISOR-TO-MULTIPLES.
+004470     ADD E21-CALC-LOOPCNT TO E21-SIGMA-ENTRY (E21-SIEVE-X).
+004480 2110-EXIT.
+004490     EXIT.
+004500
+004510*****************************************************************
+004520*  2200-COMPUTE-DIVISOR-SUM -- TRIAL-DIVISION DIVISOR SUM        *
+004530*  OF E21-CALC-X, RETURNED IN E21-CALC-RESULT.  USED AS A        *
+004540*  FALLBACK FROM 3200-LOOKUP-SIGMA FOR VALUES OUTSIDE THE TABLE. *
+004550*****************************************************************
+004560 2200-COMPUTE-DIVISOR-SUM.
+004570     IF E21-CALC-X LESS THAN 2
+004580         MOVE ZERO TO E21-CALC-RESULT
+004590         GO TO 2200-EXIT
+004600     END-IF.
+004610     MOVE 1 TO E21-CALC-RESULT.
+004620     COMPUTE E21-CALC-SQRX = FUNCTION SQRT (E21-CALC-X).
+004630     MULTIPLY E21-CALC-SQRX BY E21-CALC-SQRX GIVING E21-CALC-TEMP.
+004640     IF E21-CALC-TEMP EQUAL E21-CALC-X THEN
+004650         ADD E21-CALC-SQRX TO E21-CALC-RESULT
+004660         SUBTRACT 1 FROM E21-CALC-SQRX
+004670     END-IF.
+004680     PERFORM 2210-DIVISOR-LOOP THRU 2210-EXIT
+004690         VARYING E21-CALC-LOOPCNT FROM 2 BY 1
+004700         UNTIL E21-CALC-LOOPCNT GREATER THAN E21-CALC-SQRX.
+004710 2200-EXIT.
+004720     EXIT.
+004730
+004740 2210-DIVISOR-LOOP.
+004750     COMPUTE E21-CALC-TEMP =
+004760         FUNCTION MOD (E21-CALC-X E21-CALC-LOOPCNT).
+004770     IF E21-CALC-TEMP EQUAL ZERO THEN
+004780         ADD E21-CALC-LOOPCNT TO E21-CALC-RESULT
+004790         DIVIDE E21-CALC-X BY E21-CALC-LOOPCNT
+004800             GIVING E21-CALC-TEMP
+004810         ADD E21-CALC-TEMP TO E21-CALC-RESULT
+004820     END-IF.
+004830 2210-EXIT.
+004840     EXIT.
+004850
+004860*****************************************************************
+004870*  3000-MAIN-PROCESS -- SCAN THE CONFIGURED RANGE.  THE LOOP     *
+004880*  CONTROL VARIABLE IS E21-SCAN-CTR, NOT LOOPCOUNT2 -- IT HAS    *
+004890*  ENOUGH HEADROOM (PIC S9(07)) THAT STEPPING ONE PAST AN UPPER  *
+004900*  BOUND OF 99999 CANNOT OVERFLOW AND WRAP THE WAY A PIC S9(05)  *
+004910*  COUNTER WOULD, AND THE DEFAULT TEST-BEFORE TIMING STOPS THE   *
+004920*  LOOP AS SOON AS THE BOUND IS EXCEEDED RATHER THAN RUNNING THE *
+004930*  BODY ONCE MORE ON THE OUT-OF-RANGE VALUE.                    *
+004940*****************************************************************
+004950 3000-MAIN-PROCESS.
+004960     IF E21-RESUME-START NOT GREATER THAN E21-PARM-UPPER-BOUND
+004970         PERFORM 3100-PROCESS-CANDIDATE THRU 3100-EXIT
+004980             VARYING E21-SCAN-CTR FROM E21-RESUME-START
+004990                 BY E21-PARM-STEP
+005000             UNTIL E21-SCAN-CTR GREATER THAN E21-PARM-UPPER-BOUND
+005010     END-IF.
+005020 3000-EXIT.
+005030     EXIT.
+005040
+005050 3100-PROCESS-CANDIDATE.
+005060     MOVE E21-SCAN-CTR TO LOOPCOUNT2.
+005070     ADD 1 TO E21-ITER-COUNT.
+005080
+005090     MOVE LOOPCOUNT2 TO E21-LOOKUP-X.
+005100     PERFORM 3200-LOOKUP-SIGMA THRU 3200-EXIT.
+005110     MOVE E21-LOOKUP-RESULT TO TEMP2.
+005120
+005130     MOVE TEMP2 TO E21-LOOKUP-X.
+005140     PERFORM 3200-LOOKUP-SIGMA THRU 3200-EXIT.
+005150     MOVE E21-LOOKUP-RESULT TO RESULT.
+005160
+005170     IF E21-MODE-AMICABLE-ONLY OR E21-MODE-BOTH
+005180         PERFORM 3300-CHECK-AMICABLE THRU 3300-EXIT
+005190     END-IF.
+005200
+005210     IF E21-MODE-CLASSIFY-ONLY OR E21-MODE-BOTH
+005220         PERFORM 3400-CLASSIFY-CANDIDATE THRU 3400-EXIT
+005230     END-IF.
+005240
+005250     IF E21-PARM-CHKPT-INTERVAL GREATER THAN ZERO
+005260         COMPUTE E21-CALC-TEMP =
+005270             FUNCTION MOD (E21-ITER-COUNT E21-PARM-CHKPT-INTERVAL)
+005280         IF E21-CALC-TEMP EQUAL ZERO
+005290             PERFORM 3500-WRITE-CHECKPOINT THRU 3500-EXIT
+005300         END-IF
+005310     END-IF.
+005320 3100-EXIT.
+005330     EXIT.
+005340
+005350*****************************************************************
+005360*  3200-LOOKUP-SIGMA -- DIVISOR SUM OF E21-LOOKUP-X, RETURNED    *
+005370*  IN E21-LOOKUP-RESULT.  USES THE PRECOMPUTED SIGMA TABLE WHEN  *
+005380*  THE VALUE IS WITHIN THE CONFIGURED RANGE, OTHERWISE FALLS     *
+005390*  BACK TO A DIRECT CALCULATION.                                 *
+005400*****************************************************************
+005410 3200-LOOKUP-SIGMA.
+005420     IF E21-LOOKUP-X GREATER THAN ZERO
+005430        AND E21-LOOKUP-X NOT GREATER THAN E21-PARM-UPPER-BOUND
+005440         MOVE E21-SIGMA-ENTRY (E21-LOOKUP-X) TO E21-LOOKUP-RESULT
+005450     ELSE
+005460         MOVE E21-LOOKUP-X TO E21-CALC-X
+005470         PERFORM 2200-COMPUTE-DIVISOR-SUM THRU 2200-EXIT
+005480         MOVE E21-CALC-RESULT TO E21-LOOKUP-RESULT
+005490     END-IF.
+005500 3200-EXIT.
+005510     EXIT.
+005520
+005530*****************************************************************
+005540*  3300-CHECK-AMICABLE -- ORIGINAL EULER-21 AMICABLE TEST        *
+005550*****************************************************************
+005560 3300-CHECK-AMICABLE.
+005570     IF LOOPCOUNT2 NOT EQUAL TEMP2
+005580         IF LOOPCOUNT2 EQUAL RESULT
+005590             ADD LOOPCOUNT2 TO ANS
+005600             PERFORM 3310-WRITE-DETAIL-LINE THRU 3310-EXIT
+005610             IF LOOPCOUNT2 LESS THAN TEMP2
+005620                 PERFORM 3320-WRITE-PAIR-RECORD THRU 3320-EXIT
+005630                 PERFORM 3330-WRITE-CSV-RECORD  THRU 3330-EXIT
+005640             END-IF
+005650         END-IF
+005660     END-IF.
+005670 3300-EXIT.
+005680     EXIT.
+005690
+005700 3310-WRITE-DETAIL-LINE.
+005710     MOVE LOOPCOUNT2 TO E21-ED-NUM1.
+005720     MOVE TEMP2      TO E21-ED-NUM2.
+005730     MOVE TEMP2      TO E21-ED-SUM1.
+005740     MOVE RESULT     TO E21-ED-SUM2.
+005750     MOVE ANS        TO E21-ED-SUBTOT.
+005760     MOVE SPACES TO E21-DETAIL-LINE.
+005770     STRING "PAIR " E21-ED-NUM1 " / " E21-ED-NUM2
+005780            "  SUM1=" E21-ED-SUM1 "  SUM2=" E21-ED-SUM2
+005790            "  RUNNING-SUBTOTAL=" E21-ED-SUBTOT
+005800            DELIMITED BY SIZE INTO E21-DETAIL-LINE
+005810     END-STRING.
+005820     MOVE E21-DETAIL-LINE TO E21-DETRPT-RECORD.
+005830     WRITE E21-DETRPT-RECORD.
+005840 3310-EXIT.
+005850     EXIT.
+005860
+005870*****************************************************************
+005880*  3320-WRITE-PAIR-RECORD -- KEYED LOOKUP RECORD, ONE PER PAIR,  *
+005890*  KEYED BY THE SMALLER OF THE TWO PARTNERED NUMBERS.            *
+005900*****************************************************************
+005910 3320-WRITE-PAIR-RECORD.
+005920     MOVE SPACES TO E21-PAIR-RECORD.
+005930     MOVE LOOPCOUNT2 TO E21-PAIR-KEY.
+005940     MOVE TEMP2      TO E21-PAIR-PARTNER.
+005950     MOVE TEMP2      TO E21-PAIR-KEY-SUM.
+005960     MOVE RESULT     TO E21-PAIR-PARTNER-SUM.
+005970     WRITE E21-PAIR-RECORD
+005980         INVALID KEY
+005990             DISPLAY "EULER21: DUPLICATE PAIRFIL KEY "
+006000                     E21-PAIR-KEY
+006010     END-WRITE.
+006020 3320-EXIT.
+006030     EXIT.
+006040
+006050*****************************************************************
+006060*  3330-WRITE-CSV-RECORD -- ONE CSV LINE PER AMICABLE PAIR FOR   *
+006070*  SPREADSHEET-BASED RECONCILIATION, ALONGSIDE THE DETAIL REPORT *
+006080*****************************************************************
+006090 3330-WRITE-CSV-RECORD.
+006100     MOVE LOOPCOUNT2 TO E21-CSV-NUM1.
+006110     MOVE TEMP2      TO E21-CSV-NUM2.
+006120     MOVE TEMP2 TO E21-CSV-DIVSUM.
+006130     MOVE SPACES TO E21-CSV-LINE.
+006140     STRING E21-CSV-NUM1   ","
+006150            E21-CSV-NUM2   ","
+006160            E21-CSV-DIVSUM ","
+006170            E21-RUN-DATE-CSV
+006180            DELIMITED BY SIZE INTO E21-CSV-LINE
+006190     END-STRING.
+006200     MOVE E21-CSV-LINE TO E21-CSVOUT-RECORD.
+006210     WRITE E21-CSVOUT-RECORD.
+006220 3330-EXIT.
+006230     EXIT.
+006240
+006250*****************************************************************
+006260*  3400-CLASSIFY-CANDIDATE -- ABUNDANT/DEFICIENT/PERFECT TEST    *
+006270*  BASED ON THE ALIQUOT (PROPER DIVISOR) SUM ALREADY LOOKED UP   *
+006280*  INTO TEMP2 FOR THIS CANDIDATE.                                *
+006290*****************************************************************
+006300 3400-CLASSIFY-CANDIDATE.
+006310     EVALUATE TRUE
+006320         WHEN TEMP2 EQUAL LOOPCOUNT2
+006330             MOVE "PERFECT"   TO E21-CLASS-NAME
+006340         WHEN TEMP2 GREATER THAN LOOPCOUNT2
+006350             MOVE "ABUNDANT"  TO E21-CLASS-NAME
+006360         WHEN OTHER
+006370             MOVE "DEFICIENT" TO E21-CLASS-NAME
+006380     END-EVALUATE.
+006390     PERFORM 3410-WRITE-CLASS-LINE THRU 3410-EXIT.
+006400 3400-EXIT.
+006410     EXIT.
+006420
+006430 3410-WRITE-CLASS-LINE.
+006440     MOVE LOOPCOUNT2 TO E21-ED-CLASS-NUM.
+006450     MOVE TEMP2      TO E21-ED-CLASS-SUM.
+006460     MOVE SPACES TO E21-CLASS-LINE.
+006470     STRING "NUMBER " E21-ED-CLASS-NUM
+006480            "  ALIQUOT-SUM=" E21-ED-CLASS-SUM
+006490            "  CLASS=" E21-CLASS-NAME
+006500            DELIMITED BY SIZE INTO E21-CLASS-LINE
+006510     END-STRING.
+006520     MOVE E21-CLASS-LINE TO E21-CLASFRPT-RECORD.
+006530     WRITE E21-CLASFRPT-RECORD.
+006540 3410-EXIT.
+006550     EXIT.
+006560
+006570*****************************************************************
+006580*  3500-WRITE-CHECKPOINT -- APPEND CURRENT POSITION TO CHKPNT    *
+006590*****************************************************************
+006600 3500-WRITE-CHECKPOINT.
+006610     MOVE SPACES TO E21-CHKPT-RECORD.
+006620     MOVE E21-RUN-TIMESTAMP TO E21-CHKPT-TIMESTAMP.
+006630     MOVE LOOPCOUNT2        TO E21-CHKPT-LAST-NUMBER.
+006640     MOVE ANS               TO E21-CHKPT-RUNNING-ANS.
+006650     MOVE E21-ITER-COUNT    TO E21-CHKPT-ITER-COUNT.
+006660     WRITE E21-CHKPT-RECORD.
+006670 3500-EXIT.
+006680     EXIT.
+006690
+006700*****************************************************************
+006710*  4000-RECONCILE -- COMPARE ANS AGAINST THE EXPECTED CONTROL    *
+006720*  TOTAL ON FILE FOR THIS SCAN RANGE, IF ONE IS ON FILE.         *
+006730*****************************************************************
+006740 4000-RECONCILE.
+006750     MOVE "N" TO E21-RECON-RESULT.
+006760     OPEN INPUT CTLCARD.
+006770     IF E21-CTLCARD-STATUS NOT EQUAL "00"
+006780         DISPLAY "EULER21: NO CTLCARD ON FILE, SKIPPING RECON"
+006790         GO TO 4000-EXIT
+006800     END-IF.
+006810
+006820     MOVE "N" TO E21-EOF-SWITCH.
+006830     PERFORM 4100-READ-ONE-CTL THRU 4100-EXIT
+006840         UNTIL E21-AT-EOF OR E21-RECON-MATCH.
+006850     CLOSE CTLCARD.
+006860
+006870     IF E21-RECON-NOT-FOUND
+006880         DISPLAY "EULER21: NO CONTROL TOTAL ON FILE FOR RANGE "
+006890                 E21-PARM-LOWER-BOUND "-" E21-PARM-UPPER-BOUND
+006900         MOVE 12 TO RETURN-CODE
+006910         GO TO 4000-EXIT
+006920     END-IF.
+006930
+006940     IF ANS NOT EQUAL E21-CTL-EXPECTED-ANS
+006950         MOVE "X" TO E21-RECON-RESULT
+006960         DISPLAY "EULER21: CONTROL TOTAL MISMATCH, EXPECTED="
+006970                 E21-CTL-EXPECTED-ANS " ACTUAL=" ANS
+006980         MOVE 16 TO RETURN-CODE
+006990     ELSE
+007000         DISPLAY "EULER21: CONTROL TOTAL RECONCILED"
+007010     END-IF.
+007020 4000-EXIT.
+007030     EXIT.
+007040
+007050 4100-READ-ONE-CTL.
+007060     READ CTLCARD
+007070         AT END
+007080             MOVE "Y" TO E21-EOF-SWITCH
+007090             MOVE "N" TO E21-RECON-RESULT
+007100         NOT AT END
+007110             IF E21-CTL-LOWER EQUAL E21-PARM-LOWER-BOUND
+007120                AND E21-CTL-UPPER EQUAL E21-PARM-UPPER-BOUND
+007130                AND E21-CTL-STEP  EQUAL E21-PARM-STEP
+007140                 MOVE "M" TO E21-RECON-RESULT
+007150             END-IF
+007160     END-READ.
+007170 4100-EXIT.
+007180     EXIT.
+007190
+007200*****************************************************************
+007210*  5000-WRITE-AUDIT -- APPEND ONE RECORD DESCRIBING THIS RUN'S   *
+007220*  PARAMETERS AND RESULT TO THE AUDIT TRAIL.                    *
+007230*****************************************************************
+007240 5000-WRITE-AUDIT.
+007250     MOVE SPACES TO E21-AUDIT-RECORD.
+007260     MOVE E21-RUN-TIMESTAMP      TO E21-AUDIT-TIMESTAMP.
+007270     MOVE E21-PARM-LOWER-BOUND   TO E21-AUDIT-LOWER-BOUND.
+007280     MOVE E21-PARM-UPPER-BOUND   TO E21-AUDIT-UPPER-BOUND.
+007290     MOVE E21-PARM-STEP          TO E21-AUDIT-STEP.
+007300     MOVE E21-ITER-COUNT         TO E21-AUDIT-ITER-COUNT.
+007310     MOVE ANS                    TO E21-AUDIT-FINAL-ANS.
+007320     EVALUATE TRUE
+007330         WHEN E21-RECON-MATCH
+007340             MOVE "Y" TO E21-AUDIT-RECON-STATUS
+007350         WHEN E21-RECON-MISMATCH
+007360             MOVE "N" TO E21-AUDIT-RECON-STATUS
+007370         WHEN OTHER
+007380             MOVE "U" TO E21-AUDIT-RECON-STATUS
+007390     END-EVALUATE.
+007400     WRITE E21-AUDIT-RECORD.
+007410 5000-EXIT.
+007420     EXIT.
+007430
+007440*****************************************************************
+007450*  6000-TERMINATE -- CLOSE FILES AND DISPLAY THE FINAL ANSWER    *
+007460*****************************************************************
+007470 6000-TERMINATE.
+007480     CLOSE DETRPT.
+007490     CLOSE CLASFRPT.
+007500     CLOSE CHKPNT.
+007510     CLOSE PAIRFIL.
+007520     CLOSE AUDTLOG.
+007530     CLOSE CSVOUT.
+007540     DISPLAY ANS.
+007550 6000-EXIT.
+007560     EXIT.
